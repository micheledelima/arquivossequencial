@@ -20,11 +20,19 @@
        file-control.
       *>   Declaração do arquivo
            select arqTemperaturas assign to "arqTemperaturas.dat"       *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
-           organization is line sequential                              *>forma de organização dos dados
-           access mode is sequential                                    *>forma de acesso aos dados
+           organization is indexed                                      *>indexado por ano/mes/dia p/ permitir leitura direta (sem varrer a tabela)
+           access mode is dynamic                                       *>permite leitura sequencial (carga) e leitura direta (consulta)
+           record key is fd-chave                                       *>chave de acesso direto (ano + mes + dia + estacao)
            lock mode is automatic                                       *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usuários
            file status is ws-fs-arqTemperaturas.                        *>file status (o status da ultima operação)
 
+      *>   Arquivo de excecao: registros rejeitados na carga (temperatura fora
+      *>   da faixa plausivel ou dia duplicado) caem aqui em vez de travar a carga
+           select arqTemperaturas-erros assign to "arqTemperaturas-erros.dat"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas-erros.
 
        i-o-control.
 
@@ -35,25 +43,73 @@
        file section.
        fd arqTemperaturas.
        01 fd-temperaturas.
+          05 fd-chave.
+             10 fd-ano                             pic 9(04).
+             10 fd-mes                             pic 9(02).
+             10 fd-dia                             pic 9(02).
+             10 fd-estacao                         pic 9(02).
           05 fd-temp                               pic 9(02).
-          05 fd-dia                                pic 9(02).
+
+       fd arqTemperaturas-erros.
+       01 fd-temperaturas-erros.
+          05 fd-erros-ano                          pic 9(04).
+          05 fd-erros-mes                          pic 9(02).
+          05 fd-erros-dia                          pic 9(02).
+          05 fd-erros-estacao                      pic 9(02).
+          05 fd-erros-temp                         pic 9(02).
+          05 fd-erros-motivo                       pic x(40).
 
 
       *>----Variaveis de trabalho
        working-storage section.
        77  ws-fs-arqTemperaturas                   pic 9(02).
-
-
-       01 ws-temperaturas occurs 30.
-          05 ws-temp                               pic 9(02).
+       77  ws-fs-arqTemperaturas-erros             pic 9(02).
+
+      *>    faixa de temperatura plausivel p/ validacao na carga
+       77  ws-temp-minimo                          pic 9(02) value 0.
+       77  ws-temp-maximo                          pic 9(02) value 50.
+       77  ws-temp-valido                          pic x(01).
+
+      *>    quantidade de registros efetivamente carregados em ws-temperaturas
+       77  ws-qtde-temp                            pic 9(04) comp.
+
+      *>    historico de leituras (ocorrencias dependentes da carga, hoje permite
+      *>    varios meses/anos em memoria em vez de um unico mes de 30 dias)
+       01 ws-temperaturas occurs 1 to 3660 times
+                           depending on ws-qtde-temp.
+          05 ws-ano                                pic 9(04).
+          05 ws-mes                                pic 9(02).
           05 ws-dia                                pic 9(02).
+          05 ws-estacao                            pic 9(02).
+          05 ws-temp                               pic 9(02).
+
+      *>    media e extremos apurados separadamente por estacao (sensor) de
+      *>    origem - estacoes diferentes nao podem ser misturadas numa unica
+      *>    media nem num unico maior/menor
+       77  ws-qtde-estacoes                        pic 9(02).
+       01 ws-estacoes occurs 1 to 20 times
+                      depending on ws-qtde-estacoes.
+          05 ws-estacao-id                         pic 9(02).
+          05 ws-estacao-total                      pic 9(06).
+          05 ws-estacao-qtde                       pic 9(04).
+          05 ws-estacao-media                      pic 9(04).
+          05 ws-estacao-ano-maior                  pic 9(04).
+          05 ws-estacao-mes-maior                  pic 9(02).
+          05 ws-estacao-dia-maior                  pic 9(02).
+          05 ws-estacao-valor-maior                pic 9(02).
+          05 ws-estacao-ano-menor                  pic 9(04).
+          05 ws-estacao-mes-menor                  pic 9(02).
+          05 ws-estacao-dia-menor                  pic 9(02).
+          05 ws-estacao-valor-menor                pic 9(02).
 
        01 indices.
            05 ws-ind-temp                          pic 9(04).
-           05 ws-ind-dia                           pic 9(04).
+           05 ws-ind-estacao                       pic 9(02).
+           05 ws-ind-estacao-achada                pic 9(02).
 
        01 ws-uso-comum.
           05 ws-sair                               pic x(01).
+          05 ws-dia-achou                          pic x(01).
           05 ws-msn                                pic x(50).
           05 ws-msn-erro.
              10 ws-msn-erro-ofsset                 pic 9(04).
@@ -63,9 +119,24 @@
              10 ws-msn-erro-text                   pic x(42).
 
 
-       77 ws-media-temp                            pic 9(04).
-       77 ws-temp-total                            pic 9(04).
+      *>    dia de maior/menor temperatura da estacao consultada, apurados
+      *>    junto com a media dessa mesma estacao (achar-media-estacao)
+       01 ws-estacao-maior-achado.
+           05 ws-ano-maior                         pic 9(04).
+           05 ws-mes-maior                         pic 9(02).
+           05 ws-dia-maior                         pic 9(02).
+           05 ws-valor-maior                       pic 9(02).
+
+       01 ws-estacao-menor-achado.
+           05 ws-ano-menor                         pic 9(04).
+           05 ws-mes-menor                         pic 9(02).
+           05 ws-dia-menor                         pic 9(02).
+           05 ws-valor-menor                       pic 9(02).
+       77 ws-ano-informado                         pic 9(04).
+       77 ws-mes-informado                         pic 9(02).
        77 ws-dia-informado                         pic 9(02).
+       77 ws-estacao-informado                     pic 9(02).
+       77 ws-estacao-media-achada                  pic 9(04).
 
       *>----Variaveis para comunicação entre programas
        linkage section.
@@ -97,11 +168,20 @@
                perform finaliza-anormal
            end-if
 
+           open output arqTemperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 4                                          to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas-erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtde-temp
            perform varying ws-ind-temp from 1 by 1 until
                                                ws-fs-arqTemperaturas = 10
-                                               or ws-ind-temp > 30
-               *> lê o arquivo
-               read arqTemperaturas into ws-temperaturas(ws-ind-temp)
+                                               or ws-ind-temp > 3660
+               *> lê o arquivo sequencialmente (ordem de chave), direto p/ a area da fd
+               read arqTemperaturas next record
                if  ws-fs-arqTemperaturas <> 0
                and ws-fs-arqTemperaturas <> 10 then
                    move 2                                     to ws-msn-erro-ofsset
@@ -110,14 +190,37 @@
                    perform finaliza-anormal
                end-if
 
+               if ws-fs-arqTemperaturas = 0 then
+                   perform validar-temperatura
+                   if ws-temp-valido = "S" then
+                       add 1 to ws-qtde-temp
+                       move fd-ano     to ws-ano(ws-qtde-temp)
+                       move fd-mes     to ws-mes(ws-qtde-temp)
+                       move fd-dia     to ws-dia(ws-qtde-temp)
+                       move fd-estacao to ws-estacao(ws-qtde-temp)
+                       move fd-temp    to ws-temp(ws-qtde-temp)
+                   end-if
+               end-if
 
            end-perform
-          *>finaliza arquivo
-           close arqTemperaturas.
-           if ws-fs-arqTemperaturas <> 0 then
-               move 3                                 to ws-msn-erro-ofsset
-               move ws-fs-arqTemperaturas             to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqEstados " to ws-msn-erro-text
+          *>arquivo permanece aberto para permitir leitura direta por chave em processamento
+
+      *>    o laço acima para se esgotar ws-temperaturas (3660 ocorrencias)
+      *>    antes do fim do arquivo - isso descartaria o restante da carga
+      *>    em silencio, entao trata como erro fatal em vez de seguir com
+      *>    estatisticas incompletas
+           if ws-fs-arqTemperaturas <> 10 then
+               move 7                                            to ws-msn-erro-ofsset
+               move 0                                             to ws-msn-erro-cod
+               move "Tabela cheia antes do fim do arquivo " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqTemperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 6                                           to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas-erros" to ws-msn-erro-text
                perform finaliza-anormal
            end-if
 
@@ -126,6 +229,51 @@
        inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Validacao de um registro lido de arqTemperaturas
+      *>  Rejeita (grava em arqTemperaturas-erros) temperatura implausivel;
+      *>  nao interrompe a carga. Duplicidade de dia/estacao nao e tratada
+      *>  aqui: a chave de arqTemperaturas (ano+mes+dia+estacao) e unica por
+      *>  definicao do arquivo indexado, entao duas leituras com a mesma
+      *>  chave nunca coexistem no arquivo para esta releitura encontrar.
+      *>------------------------------------------------------------------------
+       validar-temperatura section.
+
+           move "S" to ws-temp-valido
+
+           if fd-temp < ws-temp-minimo
+           or fd-temp > ws-temp-maximo then
+               move "N" to ws-temp-valido
+               move fd-ano            to fd-erros-ano
+               move fd-mes            to fd-erros-mes
+               move fd-dia            to fd-erros-dia
+               move fd-estacao        to fd-erros-estacao
+               move fd-temp           to fd-erros-temp
+               move "Temperatura fora da faixa plausivel" to fd-erros-motivo
+               perform gravar-erro-temperatura
+           end-if
+
+           .
+       validar-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava um registro rejeitado em arqTemperaturas-erros
+      *>------------------------------------------------------------------------
+       gravar-erro-temperatura section.
+
+           write fd-temperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 5                                           to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                 to ws-msn-erro-cod
+               move "Erro ao gravar arqTemperaturas-erros "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-erro-temperatura-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>  Processamento principal
@@ -143,34 +291,59 @@
 
 
 
+               display "Ano a ser testado: "
+               accept ws-ano-informado
+               display "Mes a ser testado: "
+               accept ws-mes-informado
                display "Dia a ser testado: "
                accept ws-dia-informado
-
-      *>       percorre a tabela para achar o dia digitado
-               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-      *>           se a linha da tabela conter o dia informado então
-                   if ws-dia(ws-ind-temp) = ws-dia-informado then
-      *>              guarda a posição da linha está no ws-ind-dia
-                      move ws-ind-temp to ws-ind-dia
-
-               end-perform
-
-               if  ws-dia(ws-ind-dia) >= 1
-               and ws-dia(ws-ind-dia) <= 30 then
-      *>           se a temperatura da posição x na tabela for maior que a media então
-                   if ws-temp(ws-ind-dia) > ws-media-temp then
-
-                       display "A temperatura do dia " ws-dia(ws-ind-dia) " esta acima da media"
+               display "Estacao a ser testada: "
+               accept ws-estacao-informado
+
+      *>       leitura direta pela chave (fd-chave = ano+mes+dia+estacao) em vez de varrer a tabela
+               move ws-ano-informado     to fd-ano
+               move ws-mes-informado     to fd-mes
+               move ws-dia-informado     to fd-dia
+               move ws-estacao-informado to fd-estacao
+               move "N" to ws-dia-achou
+               read arqTemperaturas
+                   invalid key
+                       move "N" to ws-dia-achou
+                   not invalid key
+                       move "S" to ws-dia-achou
+               end-read
+
+               if ws-dia-achou = "S" then
+      *>           a leitura direta por chave busca o registro fisico, sem
+      *>           passar pela validacao da carga (inicializa) - reaplica
+      *>           o mesmo teste de faixa plausivel aqui, antes de comparar
+      *>           com a media, pra nao tratar como legitimo um registro
+      *>           que a carga teria rejeitado
+                   if fd-temp < ws-temp-minimo
+                   or fd-temp > ws-temp-maximo then
+                       display "Registro invalido (temperatura fora da faixa plausivel)"
                    else
-                   if ws-temp(ws-ind-dia) < ws-media-temp then
-
-                       display "A temperatura do dia " ws-dia(ws-ind-dia) " esta abaixo da media"
-                   else
-                       display "A temperatura esta na media"
-                   end-if
+      *>               cada estacao (sensor) tem a sua propria media e os seus
+      *>               proprios extremos - nao fazem sentido misturados com os
+      *>               de outra estacao
+                       perform achar-media-estacao
+                       if fd-temp > ws-estacao-media-achada then
+
+                           display "A temperatura do dia " fd-dia "/" fd-mes "/" fd-ano " na estacao " fd-estacao " esta acima da media da estacao"
+                       else
+                       if fd-temp < ws-estacao-media-achada then
+
+                           display "A temperatura do dia " fd-dia "/" fd-mes "/" fd-ano " na estacao " fd-estacao " esta abaixo da media da estacao"
+                       else
+                           display "A temperatura esta na media da estacao"
+                       end-if
+                       end-if
+
+                       display "Maior temperatura da estacao " fd-estacao ": " ws-valor-maior " no dia " ws-dia-maior "/" ws-mes-maior "/" ws-ano-maior
+                       display "Menor temperatura da estacao " fd-estacao ": " ws-valor-menor " no dia " ws-dia-menor "/" ws-mes-menor "/" ws-ano-menor
                    end-if
                else
-                   display "Dia fora do intervalo valido (1 - 30)"
+                   display "Dia nao encontrado em arqTemperaturas"
                end-if
 
                display "'T'estar outra temperatura"
@@ -183,21 +356,126 @@
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Calculo da média de temperatura
+      *>  Calculo da média de temperatura - uma media separada por estacao,
+      *>  ja que estacoes diferentes nao podem ser misturadas numa unica media
       *>------------------------------------------------------------------------
        calc-media-temp section.
 
-           move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-               compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
-           end-perform
+           move 0 to ws-qtde-estacoes
+
+           if ws-qtde-temp > 0 then
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtde-temp
+                   perform acumular-estacao
+               end-perform
 
-           compute ws-media-temp = ws-temp-total/30
+               perform varying ws-ind-estacao from 1 by 1 until
+                                                   ws-ind-estacao > ws-qtde-estacoes
+                   compute ws-estacao-media(ws-ind-estacao) =
+                           ws-estacao-total(ws-ind-estacao) / ws-estacao-qtde(ws-ind-estacao)
+               end-perform
+           end-if
 
            .
        calc-media-temp-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Acumula a leitura ws-temp(ws-ind-temp) no total/qtde da sua estacao e
+      *>  atualiza o maior/menor dessa mesma estacao, criando a entrada em
+      *>  ws-estacoes na primeira ocorrencia da estacao
+      *>------------------------------------------------------------------------
+       acumular-estacao section.
+
+           move 0 to ws-ind-estacao-achada
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               if ws-estacao-id(ws-ind-estacao) = ws-estacao(ws-ind-temp) then
+                   move ws-ind-estacao to ws-ind-estacao-achada
+               end-if
+           end-perform
+
+           if ws-ind-estacao-achada = 0 then
+      *>        ws-estacoes so tem espaco p/ 20 estacoes distintas (occurs 1
+      *>        to 20) - sem este corte, a 21a estacao gravaria por cima de
+      *>        quem vem depois de ws-estacoes em working-storage
+               if ws-qtde-estacoes >= 20 then
+                   move 8                                          to ws-msn-erro-ofsset
+                   move 0                                           to ws-msn-erro-cod
+                   move "Mais de 20 estacoes distintas na carga " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               add 1 to ws-qtde-estacoes
+               move ws-qtde-estacoes            to ws-ind-estacao-achada
+               move ws-estacao(ws-ind-temp)      to ws-estacao-id(ws-ind-estacao-achada)
+               move 0                            to ws-estacao-total(ws-ind-estacao-achada)
+               move 0                            to ws-estacao-qtde(ws-ind-estacao-achada)
+               move ws-ano(ws-ind-temp)          to ws-estacao-ano-maior(ws-ind-estacao-achada)
+                                                     ws-estacao-ano-menor(ws-ind-estacao-achada)
+               move ws-mes(ws-ind-temp)          to ws-estacao-mes-maior(ws-ind-estacao-achada)
+                                                     ws-estacao-mes-menor(ws-ind-estacao-achada)
+               move ws-dia(ws-ind-temp)          to ws-estacao-dia-maior(ws-ind-estacao-achada)
+                                                     ws-estacao-dia-menor(ws-ind-estacao-achada)
+               move ws-temp(ws-ind-temp)         to ws-estacao-valor-maior(ws-ind-estacao-achada)
+                                                     ws-estacao-valor-menor(ws-ind-estacao-achada)
+           end-if
+
+           add ws-temp(ws-ind-temp) to ws-estacao-total(ws-ind-estacao-achada)
+           add 1                    to ws-estacao-qtde(ws-ind-estacao-achada)
+
+           if ws-temp(ws-ind-temp) > ws-estacao-valor-maior(ws-ind-estacao-achada) then
+               move ws-ano(ws-ind-temp)  to ws-estacao-ano-maior(ws-ind-estacao-achada)
+               move ws-mes(ws-ind-temp)  to ws-estacao-mes-maior(ws-ind-estacao-achada)
+               move ws-dia(ws-ind-temp)  to ws-estacao-dia-maior(ws-ind-estacao-achada)
+               move ws-temp(ws-ind-temp) to ws-estacao-valor-maior(ws-ind-estacao-achada)
+           end-if
+
+           if ws-temp(ws-ind-temp) < ws-estacao-valor-menor(ws-ind-estacao-achada) then
+               move ws-ano(ws-ind-temp)  to ws-estacao-ano-menor(ws-ind-estacao-achada)
+               move ws-mes(ws-ind-temp)  to ws-estacao-mes-menor(ws-ind-estacao-achada)
+               move ws-dia(ws-ind-temp)  to ws-estacao-dia-menor(ws-ind-estacao-achada)
+               move ws-temp(ws-ind-temp) to ws-estacao-valor-menor(ws-ind-estacao-achada)
+           end-if
+
+           .
+       acumular-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acha a media e os extremos ja apurados para a estacao do registro
+      *>  lido (fd-estacao); devolve tudo zerado se a estacao nao apareceu
+      *>  na carga
+      *>------------------------------------------------------------------------
+       achar-media-estacao section.
+
+           move 0 to ws-ind-estacao-achada
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               if ws-estacao-id(ws-ind-estacao) = fd-estacao then
+                   move ws-ind-estacao to ws-ind-estacao-achada
+               end-if
+           end-perform
+
+           if ws-ind-estacao-achada > 0 then
+               move ws-estacao-media(ws-ind-estacao-achada)      to ws-estacao-media-achada
+               move ws-estacao-ano-maior(ws-ind-estacao-achada)  to ws-ano-maior
+               move ws-estacao-mes-maior(ws-ind-estacao-achada)  to ws-mes-maior
+               move ws-estacao-dia-maior(ws-ind-estacao-achada)  to ws-dia-maior
+               move ws-estacao-valor-maior(ws-ind-estacao-achada) to ws-valor-maior
+               move ws-estacao-ano-menor(ws-ind-estacao-achada)  to ws-ano-menor
+               move ws-estacao-mes-menor(ws-ind-estacao-achada)  to ws-mes-menor
+               move ws-estacao-dia-menor(ws-ind-estacao-achada)  to ws-dia-menor
+               move ws-estacao-valor-menor(ws-ind-estacao-achada) to ws-valor-menor
+           else
+               move 0 to ws-estacao-media-achada
+               move 0 to ws-ano-maior ws-mes-maior ws-dia-maior ws-valor-maior
+               move 0 to ws-ano-menor ws-mes-menor ws-dia-menor ws-valor-menor
+           end-if
+
+           .
+       achar-media-estacao-exit.
+           exit.
+
        finaliza-anormal section.
            display erase
            display ws-msn-erro.
@@ -210,6 +488,15 @@
       *>  Finalização
       *>------------------------------------------------------------------------
        finaliza section.
+          *>finaliza arquivo
+           close arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 3                                 to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas             to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            Stop run
            .
        finaliza-exit.
