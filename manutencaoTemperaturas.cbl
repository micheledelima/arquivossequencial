@@ -0,0 +1,314 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "manutencaoTemperaturas".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Programa de manutenção (inclusão/alteração/exclusão) do
+      *>arquivo arqTemperaturas.dat, companheiro de lista11exercicio1v2.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>   Declaração do arquivo
+           select arqTemperaturas assign to "arqTemperaturas.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-chave
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemperaturas.
+       01 fd-temperaturas.
+          05 fd-chave.
+             10 fd-ano                             pic 9(04).
+             10 fd-mes                             pic 9(02).
+             10 fd-dia                             pic 9(02).
+             10 fd-estacao                         pic 9(02).
+          05 fd-temp                               pic 9(02).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       77  ws-fs-arqTemperaturas                    pic 9(02).
+
+       01 ws-uso-comum.
+          05 ws-sair                                pic x(01).
+          05 ws-opcao                                pic x(01).
+          05 ws-achou                                pic x(01).
+          05 ws-msn                                 pic x(50).
+          05 ws-msn-erro.
+             10 ws-msn-erro-ofsset                  pic 9(04).
+             10 filler                              pic x(01) value "-".
+             10 ws-msn-erro-cod                     pic 9(02).
+             10 filler                              pic x(01) value space.
+             10 ws-msn-erro-text                    pic x(42).
+
+       77 ws-ano-informado                          pic 9(04).
+       77 ws-mes-informado                          pic 9(02).
+       77 ws-dia-informado                          pic 9(02).
+       77 ws-estacao-informado                      pic 9(02).
+       77 ws-temp-informado                         pic 9(02).
+
+      *>    mesma faixa de temperatura plausivel usada na carga de
+      *>    lista11exercicio1v2, para que um valor incluido/alterado aqui
+      *>    nao seja rejeitado na proxima releitura de arqTemperaturas.dat
+       77 ws-temp-minimo                            pic 9(02) value 0.
+       77 ws-temp-maximo                            pic 9(02) value 50.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open i-o arqTemperaturas.
+           if ws-fs-arqTemperaturas = 35 then
+      *>       arquivo ainda não existe, cria vazio
+               open output arqTemperaturas
+               close arqTemperaturas
+               open i-o arqTemperaturas
+           end-if
+
+           if ws-fs-arqTemperaturas <> 0 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-sair = "S"
+                      or ws-sair = "s"
+               display erase
+
+               display "Manutencao de arqTemperaturas.dat"
+               display "'I'ncluir  'A'lterar  'E'xcluir  'S'air"
+               accept ws-opcao
+
+               evaluate ws-opcao
+                   when "I"
+                   when "i"
+                       perform incluir-temperatura
+                   when "A"
+                   when "a"
+                       perform alterar-temperatura
+                   when "E"
+                   when "e"
+                       perform excluir-temperatura
+                   when "S"
+                   when "s"
+                       move "S" to ws-sair
+                   when other
+                       display "Opcao invalida"
+               end-evaluate
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Inclusao de uma nova temperatura
+      *>------------------------------------------------------------------------
+       incluir-temperatura section.
+
+           display "Ano: "
+           accept ws-ano-informado
+           display "Mes: "
+           accept ws-mes-informado
+           display "Dia: "
+           accept ws-dia-informado
+           display "Estacao: "
+           accept ws-estacao-informado
+           display "Temperatura: "
+           accept ws-temp-informado
+
+           if ws-temp-informado < ws-temp-minimo
+           or ws-temp-informado > ws-temp-maximo then
+               display "Temperatura fora da faixa plausivel - inclusao cancelada"
+           else
+               move ws-ano-informado     to fd-ano
+               move ws-mes-informado     to fd-mes
+               move ws-dia-informado     to fd-dia
+               move ws-estacao-informado to fd-estacao
+               move ws-temp-informado    to fd-temp
+
+               write fd-temperaturas
+               if ws-fs-arqTemperaturas = 22 then
+                   display "Dia ja cadastrado em arqTemperaturas"
+               else
+               if ws-fs-arqTemperaturas <> 0 then
+                   move 2                                        to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas                    to ws-msn-erro-cod
+                   move "Erro ao incluir em arqTemperaturas "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   display "Dia incluido com sucesso"
+               end-if
+               end-if
+           end-if
+
+           .
+       incluir-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Alteracao da temperatura de um dia ja cadastrado
+      *>------------------------------------------------------------------------
+       alterar-temperatura section.
+
+           display "Ano a alterar: "
+           accept ws-ano-informado
+           display "Mes a alterar: "
+           accept ws-mes-informado
+           display "Dia a alterar: "
+           accept ws-dia-informado
+           display "Estacao a alterar: "
+           accept ws-estacao-informado
+
+           move ws-ano-informado     to fd-ano
+           move ws-mes-informado     to fd-mes
+           move ws-dia-informado     to fd-dia
+           move ws-estacao-informado to fd-estacao
+           move "N" to ws-achou
+           read arqTemperaturas
+               invalid key
+                   move "N" to ws-achou
+               not invalid key
+                   move "S" to ws-achou
+           end-read
+
+           if ws-achou = "S" then
+               display "Nova temperatura: "
+               accept ws-temp-informado
+
+               if ws-temp-informado < ws-temp-minimo
+               or ws-temp-informado > ws-temp-maximo then
+                   display "Temperatura fora da faixa plausivel - alteracao cancelada"
+               else
+                   move ws-temp-informado to fd-temp
+
+                   rewrite fd-temperaturas
+                   if ws-fs-arqTemperaturas <> 0 then
+                       move 3                                       to ws-msn-erro-ofsset
+                       move ws-fs-arqTemperaturas                   to ws-msn-erro-cod
+                       move "Erro ao alterar em arqTemperaturas "   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Dia alterado com sucesso"
+                   end-if
+               end-if
+           else
+               display "Dia nao encontrado em arqTemperaturas"
+           end-if
+
+           .
+       alterar-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Exclusao da temperatura de um dia ja cadastrado
+      *>------------------------------------------------------------------------
+       excluir-temperatura section.
+
+           display "Ano a excluir: "
+           accept ws-ano-informado
+           display "Mes a excluir: "
+           accept ws-mes-informado
+           display "Dia a excluir: "
+           accept ws-dia-informado
+           display "Estacao a excluir: "
+           accept ws-estacao-informado
+
+           move ws-ano-informado     to fd-ano
+           move ws-mes-informado     to fd-mes
+           move ws-dia-informado     to fd-dia
+           move ws-estacao-informado to fd-estacao
+           move "N" to ws-achou
+           read arqTemperaturas
+               invalid key
+                   move "N" to ws-achou
+               not invalid key
+                   move "S" to ws-achou
+           end-read
+
+           if ws-achou = "S" then
+               delete arqTemperaturas
+               if ws-fs-arqTemperaturas <> 0 then
+                   move 4                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas                   to ws-msn-erro-cod
+                   move "Erro ao excluir em arqTemperaturas "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   display "Dia excluido com sucesso"
+               end-if
+           else
+               display "Dia nao encontrado em arqTemperaturas"
+           end-if
+
+           .
+       excluir-temperatura-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+          *>finaliza arquivo
+           close arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 5                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
