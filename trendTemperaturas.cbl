@@ -0,0 +1,537 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "trendTemperaturas".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Relatorio de tendencia: recebe uma lista de arquivos de
+      *>temperatura, um por mes, apura a media de cada estacao em cada
+      *>arquivo (mesma logica de calc-media-temp de lista11exercicio1v2 -
+      *>estacoes diferentes nao podem ser misturadas numa unica media) e
+      *>grava, estacao a estacao, a comparacao com o mes anterior em
+      *>arqTemperaturas-tendencia.dat.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>   Declaração dos arquivos
+      *>   arqTemperaturas e lido uma vez por mes informado, sempre
+      *>   com um nome de arquivo diferente (dai o assign dinamico
+      *>   para a variavel ws-nome-arquivo)
+           select arqTemperaturas assign to ws-nome-arquivo
+           organization is indexed
+           access mode is sequential
+           record key is fd-chave
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas.
+
+           select arqTendencia assign to "arqTemperaturas-tendencia.dat"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTendencia.
+
+      *>   Arquivo de excecao: registros rejeitados na carga (temperatura
+      *>   fora da faixa plausivel), de qualquer um dos meses informados
+           select arqTemperaturas-erros assign to "arqTemperaturas-erros.dat"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas-erros.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemperaturas.
+       01 fd-temperaturas.
+          05 fd-chave.
+             10 fd-ano                             pic 9(04).
+             10 fd-mes                             pic 9(02).
+             10 fd-dia                             pic 9(02).
+             10 fd-estacao                         pic 9(02).
+          05 fd-temp                                pic 9(02).
+
+       fd arqTendencia.
+       01 fd-linha-tendencia                       pic x(80).
+
+       fd arqTemperaturas-erros.
+       01 fd-temperaturas-erros.
+          05 fd-erros-ano                          pic 9(04).
+          05 fd-erros-mes                          pic 9(02).
+          05 fd-erros-dia                          pic 9(02).
+          05 fd-erros-estacao                      pic 9(02).
+          05 fd-erros-temp                         pic 9(02).
+          05 fd-erros-motivo                       pic x(40).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       77  ws-fs-arqTemperaturas                   pic 9(02).
+       77  ws-fs-arqTendencia                      pic 9(02).
+       77  ws-fs-arqTemperaturas-erros             pic 9(02).
+
+      *>    faixa de temperatura plausivel p/ validacao na carga
+       77  ws-temp-minimo                          pic 9(02) value 0.
+       77  ws-temp-maximo                          pic 9(02) value 50.
+       77  ws-temp-valido                          pic x(01).
+
+       77  ws-nome-arquivo                         pic x(40).
+
+      *>    tabela de leituras de um unico mes (relida a cada arquivo)
+       77  ws-qtde-temp                            pic 9(04) comp.
+       01 ws-temperaturas occurs 1 to 3660 times
+                           depending on ws-qtde-temp.
+          05 ws-estacao                            pic 9(02).
+          05 ws-temp                               pic 9(02).
+
+      *>    media apurada separadamente por estacao (sensor) de origem,
+      *>    apenas para o mes em processamento no momento (copiada para
+      *>    dentro de ws-meses ao final de processar-arquivo-mes)
+       77  ws-qtde-estacoes                        pic 9(02).
+       01 ws-estacoes occurs 1 to 20 times
+                      depending on ws-qtde-estacoes.
+          05 ws-estacao-id                         pic 9(02).
+          05 ws-estacao-total                      pic 9(06).
+          05 ws-estacao-qtde                       pic 9(04).
+          05 ws-estacao-media                      pic 9(04).
+
+      *>    um registro por mes informado, na ordem em que foi digitado,
+      *>    com a media de cada estacao apurada naquele mes
+       77  ws-qtde-meses                           pic 9(02).
+       01 ws-meses occurs 1 to 12 times
+                   depending on ws-qtde-meses.
+          05 ws-mes-arquivo                        pic x(40).
+          05 ws-mes-ano                             pic 9(04).
+          05 ws-mes-mes                             pic 9(02).
+          05 ws-mes-qtde-estacoes                  pic 9(02).
+          05 ws-mes-estacoes occurs 1 to 20 times
+                             depending on ws-mes-qtde-estacoes.
+             10 ws-mes-estacao-id                  pic 9(02).
+             10 ws-mes-estacao-media                pic 9(04).
+
+       01 indices.
+           05 ws-ind-temp                          pic 9(04).
+           05 ws-ind-mes                           pic 9(02).
+           05 ws-ind-estacao                       pic 9(02).
+           05 ws-ind-estacao-achada                pic 9(02).
+           05 ws-ind-estacao-ant                   pic 9(02).
+
+       01 ws-uso-comum.
+          05 ws-sair                               pic x(01).
+          05 ws-achou-estacao-anterior             pic x(01).
+          05 ws-msn-erro.
+             10 ws-msn-erro-ofsset                 pic 9(04).
+             10 filler                             pic x(01) value "-".
+             10 ws-msn-erro-cod                    pic 9(02).
+             10 filler                             pic x(01) value space.
+             10 ws-msn-erro-text                   pic x(42).
+
+       77 ws-temp-total                            pic 9(06).
+       77 ws-media-estacao-anterior                pic 9(04).
+
+      *>    linha formatada do relatorio de tendencia
+       01 ws-linha-tendencia.
+          05 ws-tend-ano                           pic 9(04).
+          05 filler                                pic x(01) value "/".
+          05 ws-tend-mes                           pic z9.
+          05 filler                                pic x(02) value spaces.
+          05 ws-tend-estacao                       pic z9.
+          05 filler                                pic x(04) value spaces.
+          05 ws-tend-media                         pic zz9.
+          05 filler                                pic x(04) value spaces.
+          05 ws-tend-resultado                     pic x(20).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform capturar-lista-meses.
+           perform varying ws-ind-mes from 1 by 1 until ws-ind-mes > ws-qtde-meses
+               perform processar-arquivo-mes
+           end-perform
+           perform imprime-tendencia.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open output arqTendencia.
+           if ws-fs-arqTendencia <> 0 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTendencia                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTendencia "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    aberto uma unica vez p/ o run inteiro, ja que processar-arquivo-mes
+      *>    e chamado uma vez por mes informado e todos compartilham o arquivo
+      *>    de excecao
+           open output arqTemperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 7                                          to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas-erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtde-meses
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Pede ao usuario, um a um, os arquivos mensais a comparar
+      *>------------------------------------------------------------------------
+       capturar-lista-meses section.
+
+           move "N" to ws-sair
+           perform until ws-sair = "S"
+                      or ws-sair = "s"
+                      or ws-qtde-meses = 12
+
+               display erase
+               display "Relatorio de tendencia - meses ja informados: " ws-qtde-meses
+               display "Nome do arquivo do mes (ENTER para finalizar): "
+               accept ws-nome-arquivo
+
+               if ws-nome-arquivo = spaces then
+                   move "S" to ws-sair
+               else
+                   add 1 to ws-qtde-meses
+                   move ws-nome-arquivo to ws-mes-arquivo(ws-qtde-meses)
+               end-if
+
+           end-perform
+
+           .
+       capturar-lista-meses-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Abre o arquivo do mes corrente (ws-ind-mes), apura a media de
+      *>  cada estacao (mesma logica de calc-media-temp/acumular-estacao
+      *>  de lista11exercicio1v2) e copia o resultado para ws-meses. Um
+      *>  arquivo do mes sem nenhum registro fica com zero estacoes.
+      *>------------------------------------------------------------------------
+       processar-arquivo-mes section.
+
+           move ws-mes-arquivo(ws-ind-mes) to ws-nome-arquivo
+
+           open input arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 2                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. do mes "           to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtde-temp
+           perform varying ws-ind-temp from 1 by 1 until
+                                               ws-fs-arqTemperaturas = 10
+                                               or ws-ind-temp > 3660
+               read arqTemperaturas next record
+               if  ws-fs-arqTemperaturas <> 0
+               and ws-fs-arqTemperaturas <> 10 then
+                   move 3                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+                   move "Erro ao ler arq. do mes "             to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqTemperaturas = 0 then
+                   perform validar-temperatura
+                   if ws-temp-valido = "S" then
+                       add 1 to ws-qtde-temp
+                       if ws-qtde-temp = 1 then
+                           move fd-ano to ws-mes-ano(ws-ind-mes)
+                           move fd-mes to ws-mes-mes(ws-ind-mes)
+                       end-if
+                       move fd-estacao to ws-estacao(ws-qtde-temp)
+                       move fd-temp    to ws-temp(ws-qtde-temp)
+                   end-if
+               end-if
+
+           end-perform
+
+      *>    o laço acima para se esgotar ws-temperaturas (3660 ocorrencias)
+      *>    antes do fim do arquivo do mes - isso descartaria o restante da
+      *>    carga em silencio, entao trata como erro fatal em vez de seguir
+      *>    com uma media mensal calculada sobre dados incompletos
+           if ws-fs-arqTemperaturas <> 10 then
+               move 10                                            to ws-msn-erro-ofsset
+               move 0                                             to ws-msn-erro-cod
+               move "Tabela cheia antes do fim do arquivo " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtde-estacoes
+           if ws-qtde-temp > 0 then
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtde-temp
+                   perform acumular-estacao
+               end-perform
+
+               perform varying ws-ind-estacao from 1 by 1 until
+                                                   ws-ind-estacao > ws-qtde-estacoes
+                   compute ws-estacao-media(ws-ind-estacao) =
+                           ws-estacao-total(ws-ind-estacao) / ws-estacao-qtde(ws-ind-estacao)
+               end-perform
+           end-if
+
+           move ws-qtde-estacoes to ws-mes-qtde-estacoes(ws-ind-mes)
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               move ws-estacao-id(ws-ind-estacao)    to ws-mes-estacao-id(ws-ind-mes, ws-ind-estacao)
+               move ws-estacao-media(ws-ind-estacao) to ws-mes-estacao-media(ws-ind-mes, ws-ind-estacao)
+           end-perform
+
+           close arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. do mes "           to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       processar-arquivo-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Validacao de um registro lido do arquivo do mes corrente
+      *>  Rejeita (grava em arqTemperaturas-erros) temperatura implausivel;
+      *>  nao interrompe a carga.
+      *>------------------------------------------------------------------------
+       validar-temperatura section.
+
+           move "S" to ws-temp-valido
+
+           if fd-temp < ws-temp-minimo
+           or fd-temp > ws-temp-maximo then
+               move "N" to ws-temp-valido
+               move fd-ano            to fd-erros-ano
+               move fd-mes            to fd-erros-mes
+               move fd-dia            to fd-erros-dia
+               move fd-estacao        to fd-erros-estacao
+               move fd-temp           to fd-erros-temp
+               move "Temperatura fora da faixa plausivel" to fd-erros-motivo
+               perform gravar-erro-temperatura
+           end-if
+
+           .
+       validar-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava um registro rejeitado em arqTemperaturas-erros
+      *>------------------------------------------------------------------------
+       gravar-erro-temperatura section.
+
+           write fd-temperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 8                                           to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                 to ws-msn-erro-cod
+               move "Erro ao gravar arqTemperaturas-erros "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-erro-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acumula a leitura ws-temp(ws-ind-temp) no total/qtde da sua estacao,
+      *>  criando a entrada em ws-estacoes na primeira ocorrencia da estacao
+      *>  (mesma logica de lista11exercicio1v2, sem os extremos - aqui so
+      *>  interessa a media de cada estacao em cada mes)
+      *>------------------------------------------------------------------------
+       acumular-estacao section.
+
+           move 0 to ws-ind-estacao-achada
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               if ws-estacao-id(ws-ind-estacao) = ws-estacao(ws-ind-temp) then
+                   move ws-ind-estacao to ws-ind-estacao-achada
+               end-if
+           end-perform
+
+           if ws-ind-estacao-achada = 0 then
+      *>        ws-estacoes so tem espaco p/ 20 estacoes distintas (occurs 1
+      *>        to 20) - sem este corte, a 21a estacao gravaria por cima de
+      *>        quem vem depois de ws-estacoes em working-storage
+               if ws-qtde-estacoes >= 20 then
+                   move 11                                          to ws-msn-erro-ofsset
+                   move 0                                           to ws-msn-erro-cod
+                   move "Mais de 20 estacoes distintas na carga " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               add 1 to ws-qtde-estacoes
+               move ws-qtde-estacoes            to ws-ind-estacao-achada
+               move ws-estacao(ws-ind-temp)      to ws-estacao-id(ws-ind-estacao-achada)
+               move 0                            to ws-estacao-total(ws-ind-estacao-achada)
+               move 0                            to ws-estacao-qtde(ws-ind-estacao-achada)
+           end-if
+
+           add ws-temp(ws-ind-temp) to ws-estacao-total(ws-ind-estacao-achada)
+           add 1                    to ws-estacao-qtde(ws-ind-estacao-achada)
+
+           .
+       acumular-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procura, no mes anterior a ws-ind-mes, a media ja apurada para a
+      *>  mesma estacao (ws-estacao-id(ws-ind-estacao) do mes corrente);
+      *>  devolve ws-achou-estacao-anterior = "N" se nao achar
+      *>------------------------------------------------------------------------
+       achar-media-mes-anterior section.
+
+           move "N" to ws-achou-estacao-anterior
+           move 0   to ws-media-estacao-anterior
+
+           perform varying ws-ind-estacao-ant from 1 by 1 until
+                   ws-ind-estacao-ant > ws-mes-qtde-estacoes(ws-ind-mes - 1)
+               if ws-mes-estacao-id(ws-ind-mes - 1, ws-ind-estacao-ant)
+                       = ws-mes-estacao-id(ws-ind-mes, ws-ind-estacao) then
+                   move "S" to ws-achou-estacao-anterior
+                   move ws-mes-estacao-media(ws-ind-mes - 1, ws-ind-estacao-ant)
+                       to ws-media-estacao-anterior
+               end-if
+           end-perform
+
+           .
+       achar-media-mes-anterior-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava a comparacao mes a mes, na ordem em que os meses foram
+      *>  informados - uma linha por estacao por mes, cada uma comparada
+      *>  com a media da mesma estacao no mes anterior
+      *>------------------------------------------------------------------------
+       imprime-tendencia section.
+
+           move "Relatorio de tendencia mes a mes" to fd-linha-tendencia
+           write fd-linha-tendencia.
+
+           move "Ano/Mes     Estacao  Media   Tendencia" to fd-linha-tendencia
+           write fd-linha-tendencia.
+
+           perform varying ws-ind-mes from 1 by 1 until ws-ind-mes > ws-qtde-meses
+
+               if ws-mes-qtde-estacoes(ws-ind-mes) = 0 then
+                   move spaces                to ws-linha-tendencia
+                   move ws-mes-ano(ws-ind-mes) to ws-tend-ano
+                   move ws-mes-mes(ws-ind-mes) to ws-tend-mes
+                   move "SEM LEITURAS NO MES"  to ws-tend-resultado
+                   perform gravar-linha-tendencia
+               else
+                   perform varying ws-ind-estacao from 1 by 1 until
+                           ws-ind-estacao > ws-mes-qtde-estacoes(ws-ind-mes)
+
+                       move spaces                                          to ws-linha-tendencia
+                       move ws-mes-ano(ws-ind-mes)                          to ws-tend-ano
+                       move ws-mes-mes(ws-ind-mes)                         to ws-tend-mes
+                       move ws-mes-estacao-id(ws-ind-mes, ws-ind-estacao)    to ws-tend-estacao
+                       move ws-mes-estacao-media(ws-ind-mes, ws-ind-estacao) to ws-tend-media
+
+                       if ws-ind-mes = 1 then
+                           move "MES INICIAL" to ws-tend-resultado
+                       else
+                           perform achar-media-mes-anterior
+                           if ws-achou-estacao-anterior = "N" then
+                               move "ESTACAO NOVA" to ws-tend-resultado
+                           else
+                           if ws-mes-estacao-media(ws-ind-mes, ws-ind-estacao) > ws-media-estacao-anterior then
+                               move "EM ALTA" to ws-tend-resultado
+                           else
+                           if ws-mes-estacao-media(ws-ind-mes, ws-ind-estacao) < ws-media-estacao-anterior then
+                               move "EM BAIXA" to ws-tend-resultado
+                           else
+                               move "ESTAVEL" to ws-tend-resultado
+                           end-if
+                           end-if
+                           end-if
+                       end-if
+
+                       perform gravar-linha-tendencia
+                   end-perform
+               end-if
+
+           end-perform
+
+           .
+       imprime-tendencia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava ws-linha-tendencia, ja preenchida pelo chamador, em
+      *>  arqTemperaturas-tendencia.dat
+      *>------------------------------------------------------------------------
+       gravar-linha-tendencia section.
+
+           move ws-linha-tendencia to fd-linha-tendencia
+           write fd-linha-tendencia.
+           if ws-fs-arqTendencia <> 0 then
+               move 5                                   to ws-msn-erro-ofsset
+               move ws-fs-arqTendencia                  to ws-msn-erro-cod
+               move "Erro ao gravar arqTendencia "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-linha-tendencia-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqTendencia.
+           if ws-fs-arqTendencia <> 0 then
+               move 6                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTendencia                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTendencia "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqTemperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 9                                           to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas-erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
