@@ -0,0 +1,452 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "temperaturaBatch".
+       author. "Michele de Lima".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>Ponto de entrada para execucao desassistida (sem ACCEPT de tela):
+      *>recebe o dia a ser testado via linkage section (parametro passado
+      *>por quem chama o programa, tipicamente um passo de JCL) e grava o
+      *>resultado acima/abaixo/na media direto em arqTemperaturas-lote.dat.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>   Declaração dos arquivos
+           select arqTemperaturas assign to "arqTemperaturas.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-chave
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas.
+
+      *>   Arquivo de excecao: registros rejeitados na carga (temperatura
+      *>   fora da faixa plausivel) caem aqui em vez de entrar na media
+           select arqTemperaturas-erros assign to "arqTemperaturas-erros.dat"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTemperaturas-erros.
+
+           select arqResultadoLote assign to "arqTemperaturas-lote.dat"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqResultadoLote.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemperaturas.
+       01 fd-temperaturas.
+          05 fd-chave.
+             10 fd-ano                             pic 9(04).
+             10 fd-mes                             pic 9(02).
+             10 fd-dia                             pic 9(02).
+             10 fd-estacao                         pic 9(02).
+          05 fd-temp                               pic 9(02).
+
+       fd arqTemperaturas-erros.
+       01 fd-temperaturas-erros.
+          05 fd-erros-ano                          pic 9(04).
+          05 fd-erros-mes                          pic 9(02).
+          05 fd-erros-dia                          pic 9(02).
+          05 fd-erros-estacao                      pic 9(02).
+          05 fd-erros-temp                         pic 9(02).
+          05 fd-erros-motivo                       pic x(40).
+
+       fd arqResultadoLote.
+       01 fd-linha-lote                            pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       77  ws-fs-arqTemperaturas                   pic 9(02).
+       77  ws-fs-arqTemperaturas-erros             pic 9(02).
+       77  ws-fs-arqResultadoLote                  pic 9(02).
+
+      *>    faixa de temperatura plausivel p/ validacao na carga
+       77  ws-temp-minimo                          pic 9(02) value 0.
+       77  ws-temp-maximo                          pic 9(02) value 50.
+       77  ws-temp-valido                          pic x(01).
+
+       77  ws-qtde-temp                            pic 9(04) comp.
+
+       01 ws-temperaturas occurs 1 to 3660 times
+                           depending on ws-qtde-temp.
+          05 ws-ano                                pic 9(04).
+          05 ws-mes                                pic 9(02).
+          05 ws-dia                                pic 9(02).
+          05 ws-estacao                            pic 9(02).
+          05 ws-temp                               pic 9(02).
+
+      *>    media apurada separadamente por estacao (sensor) de origem
+       77  ws-qtde-estacoes                        pic 9(02).
+       01 ws-estacoes occurs 1 to 20 times
+                      depending on ws-qtde-estacoes.
+          05 ws-estacao-id                         pic 9(02).
+          05 ws-estacao-total                      pic 9(06).
+          05 ws-estacao-qtde                       pic 9(04).
+          05 ws-estacao-media                      pic 9(04).
+
+       01 indices.
+           05 ws-ind-temp                          pic 9(04).
+           05 ws-ind-estacao                       pic 9(02).
+           05 ws-ind-estacao-achada                pic 9(02).
+
+       01 ws-uso-comum.
+          05 ws-dia-achou                          pic x(01).
+          05 ws-msn-erro.
+             10 ws-msn-erro-ofsset                 pic 9(04).
+             10 filler                             pic x(01) value "-".
+             10 ws-msn-erro-cod                    pic 9(02).
+             10 filler                             pic x(01) value space.
+             10 ws-msn-erro-text                   pic x(42).
+
+       77 ws-estacao-media-achada                  pic 9(04).
+
+      *>    linha de resultado gravada em arqTemperaturas-lote.dat
+       01 ws-linha-lote.
+          05 ws-lote-ano                           pic 9(04).
+          05 filler                                pic x(01) value "/".
+          05 ws-lote-mes                           pic 9(02).
+          05 filler                                pic x(01) value "/".
+          05 ws-lote-dia                           pic 9(02).
+          05 filler                                pic x(02) value spaces.
+          05 ws-lote-resultado                     pic x(40).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+       01 ws-parm-lote.
+          05 lk-ano                                pic 9(04).
+          05 lk-mes                                pic 9(02).
+          05 lk-dia                                pic 9(02).
+          05 lk-estacao                            pic 9(02).
+      *>    devolvido a quem chamou: 0 = lote processado com sucesso,
+      *>    <> 0 = falha (ver ws-msn-erro, exibido antes do goback)
+          05 lk-status                             pic 9(02).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division using ws-parm-lote.
+
+           perform inicializa.
+           perform calc-media-temp.
+           perform testar-dia-lote.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 1                                     to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqResultadoLote.
+           if ws-fs-arqResultadoLote <> 0 then
+               move 2                                       to ws-msn-erro-ofsset
+               move ws-fs-arqResultadoLote                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas-lote" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqTemperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 7                                          to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemperaturas-erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtde-temp
+           perform varying ws-ind-temp from 1 by 1 until
+                                               ws-fs-arqTemperaturas = 10
+                                               or ws-ind-temp > 3660
+               read arqTemperaturas next record
+               if  ws-fs-arqTemperaturas <> 0
+               and ws-fs-arqTemperaturas <> 10 then
+                   move 3                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemperaturas "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqTemperaturas = 0 then
+                   perform validar-temperatura
+                   if ws-temp-valido = "S" then
+                       add 1 to ws-qtde-temp
+                       move fd-ano     to ws-ano(ws-qtde-temp)
+                       move fd-mes     to ws-mes(ws-qtde-temp)
+                       move fd-dia     to ws-dia(ws-qtde-temp)
+                       move fd-estacao to ws-estacao(ws-qtde-temp)
+                       move fd-temp    to ws-temp(ws-qtde-temp)
+                   end-if
+               end-if
+
+           end-perform
+
+      *>    o laço acima para se esgotar ws-temperaturas (3660 ocorrencias)
+      *>    antes do fim do arquivo - isso descartaria o restante da carga
+      *>    em silencio, entao trata como erro fatal em vez de seguir com
+      *>    uma media calculada sobre dados incompletos
+           if ws-fs-arqTemperaturas <> 10 then
+               move 10                                            to ws-msn-erro-ofsset
+               move 0                                             to ws-msn-erro-cod
+               move "Tabela cheia antes do fim do arquivo " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqTemperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 8                                           to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas-erros" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Validacao de um registro lido de arqTemperaturas
+      *>  Rejeita (grava em arqTemperaturas-erros) temperatura implausivel;
+      *>  nao interrompe a carga.
+      *>------------------------------------------------------------------------
+       validar-temperatura section.
+
+           move "S" to ws-temp-valido
+
+           if fd-temp < ws-temp-minimo
+           or fd-temp > ws-temp-maximo then
+               move "N" to ws-temp-valido
+               move fd-ano            to fd-erros-ano
+               move fd-mes            to fd-erros-mes
+               move fd-dia            to fd-erros-dia
+               move fd-estacao        to fd-erros-estacao
+               move fd-temp           to fd-erros-temp
+               move "Temperatura fora da faixa plausivel" to fd-erros-motivo
+               perform gravar-erro-temperatura
+           end-if
+
+           .
+       validar-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava um registro rejeitado em arqTemperaturas-erros
+      *>------------------------------------------------------------------------
+       gravar-erro-temperatura section.
+
+           write fd-temperaturas-erros.
+           if ws-fs-arqTemperaturas-erros <> 0 then
+               move 9                                           to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas-erros                 to ws-msn-erro-cod
+               move "Erro ao gravar arqTemperaturas-erros "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-erro-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calculo da média de temperatura - uma media separada por estacao,
+      *>  ja que estacoes diferentes nao podem ser misturadas numa unica media
+      *>  (mesma logica de lista11exercicio1v2)
+      *>------------------------------------------------------------------------
+       calc-media-temp section.
+
+           move 0 to ws-qtde-estacoes
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtde-temp
+               perform acumular-estacao
+           end-perform
+
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               compute ws-estacao-media(ws-ind-estacao) =
+                       ws-estacao-total(ws-ind-estacao) / ws-estacao-qtde(ws-ind-estacao)
+           end-perform
+
+           .
+       calc-media-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acumula a leitura ws-temp(ws-ind-temp) no total/qtde da sua estacao,
+      *>  criando a entrada em ws-estacoes na primeira ocorrencia da estacao
+      *>------------------------------------------------------------------------
+       acumular-estacao section.
+
+           move 0 to ws-ind-estacao-achada
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               if ws-estacao-id(ws-ind-estacao) = ws-estacao(ws-ind-temp) then
+                   move ws-ind-estacao to ws-ind-estacao-achada
+               end-if
+           end-perform
+
+           if ws-ind-estacao-achada = 0 then
+      *>        ws-estacoes so tem espaco p/ 20 estacoes distintas (occurs 1
+      *>        to 20) - sem este corte, a 21a estacao gravaria por cima de
+      *>        quem vem depois de ws-estacoes em working-storage
+               if ws-qtde-estacoes >= 20 then
+                   move 11                                          to ws-msn-erro-ofsset
+                   move 0                                           to ws-msn-erro-cod
+                   move "Mais de 20 estacoes distintas na carga " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               add 1 to ws-qtde-estacoes
+               move ws-qtde-estacoes            to ws-ind-estacao-achada
+               move ws-estacao(ws-ind-temp)      to ws-estacao-id(ws-ind-estacao-achada)
+               move 0                            to ws-estacao-total(ws-ind-estacao-achada)
+               move 0                            to ws-estacao-qtde(ws-ind-estacao-achada)
+           end-if
+
+           add ws-temp(ws-ind-temp) to ws-estacao-total(ws-ind-estacao-achada)
+           add 1                    to ws-estacao-qtde(ws-ind-estacao-achada)
+
+           .
+       acumular-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Acha a media ja apurada para a estacao do registro lido (fd-estacao);
+      *>  devolve zero se a estacao nao apareceu na carga
+      *>------------------------------------------------------------------------
+       achar-media-estacao section.
+
+           move 0 to ws-ind-estacao-achada
+           perform varying ws-ind-estacao from 1 by 1 until
+                                               ws-ind-estacao > ws-qtde-estacoes
+               if ws-estacao-id(ws-ind-estacao) = fd-estacao then
+                   move ws-ind-estacao to ws-ind-estacao-achada
+               end-if
+           end-perform
+
+           if ws-ind-estacao-achada > 0 then
+               move ws-estacao-media(ws-ind-estacao-achada) to ws-estacao-media-achada
+           else
+               move 0 to ws-estacao-media-achada
+           end-if
+
+           .
+       achar-media-estacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Testa o dia recebido via linkage e grava o resultado, sem tela
+      *>------------------------------------------------------------------------
+       testar-dia-lote section.
+
+           move lk-ano     to fd-ano
+           move lk-mes     to fd-mes
+           move lk-dia     to fd-dia
+           move lk-estacao to fd-estacao
+           move "N" to ws-dia-achou
+           read arqTemperaturas
+               invalid key
+                   move "N" to ws-dia-achou
+               not invalid key
+                   move "S" to ws-dia-achou
+           end-read
+
+           move lk-ano to ws-lote-ano
+           move lk-mes to ws-lote-mes
+           move lk-dia to ws-lote-dia
+
+           if ws-dia-achou = "S" then
+      *>       a leitura direta por chave busca o registro fisico, sem
+      *>       passar pela validacao da carga (inicializa) - reaplica o
+      *>       mesmo teste de faixa plausivel aqui, antes de comparar com
+      *>       a media, pra nao tratar como legitimo um registro que a
+      *>       carga teria rejeitado
+               if fd-temp < ws-temp-minimo
+               or fd-temp > ws-temp-maximo then
+                   move "REGISTRO INVALIDO (FORA DA FAIXA)" to ws-lote-resultado
+               else
+                   perform achar-media-estacao
+                   if fd-temp > ws-estacao-media-achada then
+                       move "ACIMA DA MEDIA DA ESTACAO" to ws-lote-resultado
+                   else
+                   if fd-temp < ws-estacao-media-achada then
+                       move "ABAIXO DA MEDIA DA ESTACAO" to ws-lote-resultado
+                   else
+                       move "NA MEDIA DA ESTACAO" to ws-lote-resultado
+                   end-if
+                   end-if
+               end-if
+           else
+               move "DIA NAO ENCONTRADO" to ws-lote-resultado
+           end-if
+
+           move ws-linha-lote to fd-linha-lote
+           write fd-linha-lote.
+           if ws-fs-arqResultadoLote <> 0 then
+               move 4                                         to ws-msn-erro-ofsset
+               move ws-fs-arqResultadoLote                    to ws-msn-erro-cod
+               move "Erro ao gravar arqTemperaturas-lote "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       testar-dia-lote-exit.
+           exit.
+
+       finaliza-anormal section.
+           display ws-msn-erro.
+           move ws-msn-erro-cod to lk-status
+           if lk-status = 0 then
+               move 99 to lk-status
+           end-if
+           goback
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqTemperaturas.
+           if ws-fs-arqTemperaturas <> 0 then
+               move 5                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqResultadoLote.
+           if ws-fs-arqResultadoLote <> 0 then
+               move 6                                         to ws-msn-erro-ofsset
+               move ws-fs-arqResultadoLote                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemperaturas-lote" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to lk-status
+           goback
+           .
+       finaliza-exit.
+           exit.
